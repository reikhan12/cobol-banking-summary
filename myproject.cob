@@ -4,14 +4,70 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "transactions.txt"
+       *> Raw feed as it lands from upstream, possibly out of order
+           SELECT RAW-INPUT-FILE ASSIGN TO "transactions.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+       *> Work file used by the SORT below
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+       *> Sorted feed, grouped by customer, MAIN-LOGIC reads this one
+           SELECT INPUT-FILE ASSIGN TO "transactions.srt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "summary.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+       *> Run-time parameters (date range, report title) - lets the
+       *> job be scheduled unattended instead of hand-edited/recompiled
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "runparms.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+       *> Records with a TRX-TYPE we don't recognize, for follow-up
+           SELECT REJECT-FILE ASSIGN TO "reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+       *> Checkpoint of the last successfully processed TRX-ID, so a
+       *> large run can resume instead of reprocessing from scratch
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "restart.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+       *> Customer master, keyed by CUSTOMER-ID, for name lookup
+           SELECT OPTIONAL CUSTOMER-MASTER ASSIGN TO "customer.master"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       *> Structure of each transaction record
+       *> Structure of each transaction record, as it arrives unsorted
+       FD RAW-INPUT-FILE.
+       01 RAW-RECORD.
+           05 RAW-TRX-ID        PIC X(13).
+           05 RAW-SPACE1        PIC X.
+           05 RAW-CUSTOMER-ID   PIC X(8).
+           05 RAW-SPACE2        PIC X.
+           05 RAW-TRX-TYPE      PIC X(10).
+           05 RAW-SPACE3        PIC X.
+           05 RAW-AMOUNT        PIC S9(9)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+           05 RAW-SPACE4        PIC X.
+           05 RAW-TIMESTAMP     PIC X(19).
+
+       *> Sort key record, same layout as the raw feed
+       SD SORT-WORK-FILE.
+       01 SD-RECORD.
+           05 SD-TRX-ID         PIC X(13).
+           05 SD-SPACE1         PIC X.
+           05 SD-CUSTOMER-ID    PIC X(8).
+           05 SD-SPACE2         PIC X.
+           05 SD-TRX-TYPE       PIC X(10).
+           05 SD-SPACE3         PIC X.
+           05 SD-AMOUNT         PIC S9(9)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+           05 SD-SPACE4         PIC X.
+           05 SD-TIMESTAMP      PIC X(19).
+
+       *> Structure of each transaction record, once sorted by customer
        FD INPUT-FILE.
        01 IN-RECORD.
            05 TRX-ID        PIC X(13).
@@ -20,45 +76,235 @@
            05 SPACE2        PIC X.
            05 TRX-TYPE      PIC X(10).
            05 SPACE3        PIC X.
-           05 AMOUNT        PIC 9(5).
+           05 AMOUNT        PIC S9(9)V99
+                             SIGN IS LEADING SEPARATE CHARACTER.
            05 SPACE4        PIC X.
            05 TIMESTAMP     PIC X(19).
 
        *> Output record format
        FD OUTPUT-FILE.
-       01 OUT-RECORD        PIC X(100).
+       01 OUT-RECORD        PIC X(250).
+
+       *> Run parameters, one value per line: start date, end date,
+       *> report title (see READ-PARAMETERS)
+       FD PARM-FILE.
+       01 PARM-RECORD        PIC X(80).
+
+       *> Raw record plus reason code for anything we can't post
+       FD REJECT-FILE.
+       01 REJECT-RECORD      PIC X(150).
+
+       *> Checkpoint record - last processed TRX-ID plus every running
+       *> figure needed to pick a resumed run's totals back up where
+       *> the aborted run left off (see WRITE-CHECKPOINT/CHECK-RESTART)
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RST-TRX-ID             PIC X(13).
+           05 RST-SPACE1             PIC X.
+           05 RST-GRAND-DEPOSIT      PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE2             PIC X.
+           05 RST-GRAND-WITHDRAW     PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE3             PIC X.
+           05 RST-GRAND-TRANSFER     PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE4             PIC X.
+           05 RST-GRAND-FEE          PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE5             PIC X.
+           05 RST-GRAND-INTEREST     PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE6             PIC X.
+           05 RST-GRAND-REVERSAL     PIC S9(9)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE7             PIC X.
+           05 RST-GRAND-AMOUNT-TOTAL PIC S9(10)V99
+                              SIGN IS LEADING SEPARATE CHARACTER.
+           05 RST-SPACE8             PIC X.
+           05 RST-GRAND-COUNT        PIC 9(7).
+           05 RST-SPACE9             PIC X.
+           05 RST-OUTPUT-COUNT       PIC 9(7).
+           05 RST-SPACE10            PIC X.
+           05 RST-PROCESSED-COUNT    PIC 9(7).
+           05 RST-SPACE11            PIC X.
+           05 RST-REJECT-COUNT       PIC 9(7).
+           05 RST-SPACE12            PIC X.
+           05 RST-MAX-COUNT          PIC 9(4).
+           05 RST-SPACE13            PIC X.
+           05 RST-TOP-CUSTOMER       PIC X(8).
+
+       *> Customer master record - CUSTOMER-ID plus display name
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-MASTER-RECORD.
+           05 CM-CUSTOMER-ID     PIC X(8).
+           05 CM-CUSTOMER-NAME   PIC X(30).
 
        WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS     PIC XX VALUE "00".
+       01 WS-PARM-EOF        PIC X VALUE "N".
+       *> Set to "N" when the current record's TRX-TYPE can't be
+       *> normalized, so it is rejected instead of silently dropped
+       *> into the totals
+       01 WS-TYPE-RECOGNIZED PIC X VALUE "Y".
+       *> Checkpoint/restart controls
+       01 WS-RESTART-STATUS  PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS   PIC XX VALUE "00".
+       *> So ABORT-RUN's CLOSE INPUT-FILE is safe even when called
+       *> before MAIN-LOGIC has opened it yet (e.g. a failed SORT) -
+       *> without a FILE STATUS clause, closing an unopened file with
+       *> no monitoring abends the whole program instead of returning
+       *> a status this program can ignore
+       01 WS-INPUT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-REJECT-STATUS   PIC XX VALUE "00".
+       01 WS-CUSTOMER-STATUS PIC XX VALUE "00".
+       01 WS-CUSTOMER-OPEN   PIC X VALUE "N".
+       01 WS-CUSTOMER-NAME   PIC X(30) VALUE SPACES.
+       01 WS-LAST-TRX-ID     PIC X(13) VALUE SPACES.
+       01 WS-CKPT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-RECS-SINCE-CKPT PIC 9(4) VALUE 0.
+       01 WS-RESUME-MODE     PIC X VALUE "N".
+       01 WS-RESUME-ID       PIC X(13) VALUE SPACES.
+       01 WS-SKIPPING        PIC X VALUE "N".
+       *> Whether to resume an existing checkpoint, sourced from
+       *> runparms.txt by READ-PARAMETERS - no console ACCEPT, so an
+       *> overnight abend recovery never blocks on an unattended job
+       01 WS-PARM-RESUME-FLAG PIC X VALUE "Y".
        *> End-of-file flag with condition names
        01 EOF-FLAG           PIC X VALUE "N".
            88 END-OF-FILE    VALUE "Y".
            88 NOT-END        VALUE "N".
        *> Storage for current transaction's customer ID
        01 WS-CURRENT-ID      PIC X(8) VALUE "        ".
-       *> Totals for deposits and withdrawals and transfers
-       01 WS-TOTAL-DEPOSIT   PIC 9(6) VALUE 0.
-       01 WS-TOTAL-WITHDRAW  PIC 9(6) VALUE 0.
-       01 WS-TOTAL-TRANSFER  PIC 9(6) VALUE 0.
+       *> Totals for deposits, withdrawals, transfers, fees, interest
+       *> and reversals
+       01 WS-TOTAL-DEPOSIT   PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-WITHDRAW  PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-TRANSFER  PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-FEE       PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-INTEREST  PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-REVERSAL  PIC S9(9)V99 VALUE 0.
+       *> Edited fields for printing signed amounts on summary.txt
+       01 WS-EDIT-DEPOSIT    PIC -(9)9.99.
+       01 WS-EDIT-WITHDRAW   PIC -(9)9.99.
+       01 WS-EDIT-TRANSFER   PIC -(9)9.99.
+       01 WS-EDIT-FEE        PIC -(9)9.99.
+       01 WS-EDIT-INTEREST   PIC -(9)9.99.
+       01 WS-EDIT-REVERSAL   PIC -(9)9.99.
        *> Count of transactions per customer
        01 WS-TRX-COUNT       PIC 9(4) VALUE 0.
-       *> Title provided by user for the report
-       01 WS-REPORT-TITLE    PIC X(50).
+       *> Report title, sourced from PARM-FILE by READ-PARAMETERS
+       01 WS-REPORT-TITLE    PIC X(50) VALUE "Transaction Summary".
        01 WS-LINE            PIC X(100).
+       01 WS-CURRENT-DATE-RAW PIC X(21).
+       01 WS-RUN-DATE         PIC X(10).
        01 FILLER             PIC X(1).
-       *> Temporary field for filtering date
-       01 WS-FILTER-DATE     PIC X(10) VALUE "2024-01-01".
+       *> Transaction date-range filter, defaulted here but normally
+       *> overridden from PARM-FILE by READ-PARAMETERS
+       01 WS-FILTER-START-DATE  PIC X(10) VALUE "2024-01-01".
+       01 WS-FILTER-END-DATE    PIC X(10) VALUE "9999-12-31".
        *> Tracking the most active customer
        01 WS-MAX-COUNT       PIC 9(4) VALUE 0.
        01 WS-TOP-CUSTOMER    PIC X(8) VALUE "        ".
+       *> Control totals for the balancing trailer
+       01 WS-INPUT-COUNT     PIC 9(7) VALUE 0.
+       *> Records that actually entered PROCESS-RECORD (passed the 001
+       *> date filter and were not a 006 resume-skip), and how many of
+       *> those were rejected - WS-INPUT-COUNT alone overcounts against
+       *> the filter/skip, so the trailer balances off these instead
+       01 WS-PROCESSED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) VALUE 0.
+       01 WS-OUTPUT-COUNT    PIC 9(7) VALUE 0.
+       01 WS-GRAND-DEPOSIT   PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-WITHDRAW  PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-TRANSFER  PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-FEE       PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-INTEREST  PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-REVERSAL  PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNT     PIC 9(7) VALUE 0.
+       01 WS-GRAND-TOTAL     PIC S9(10)V99 VALUE 0.
+       *> Independent running total of AMOUNT, accumulated once per
+       *> posted record regardless of which type bucket it lands in -
+       *> checked against WS-GRAND-TOTAL so a typo in the type dispatch
+       *> actually surfaces as an imbalance instead of always matching
+       01 WS-GRAND-AMOUNT-TOTAL PIC S9(10)V99 VALUE 0.
+       01 WS-BALANCE-FLAG     PIC X(8) VALUE SPACES.
+       01 WS-EDIT-GRAND-TOTAL PIC -(10)9.99.
+       01 WS-EDIT-GRAND-AMOUNT-TOTAL PIC -(10)9.99.
+       01 WS-EDIT-GRAND-DEPOSIT  PIC -(9)9.99.
+       01 WS-EDIT-GRAND-WITHDRAW PIC -(9)9.99.
+       01 WS-EDIT-GRAND-TRANSFER PIC -(9)9.99.
+       01 WS-EDIT-GRAND-FEE      PIC -(9)9.99.
+       01 WS-EDIT-GRAND-INTEREST PIC -(9)9.99.
+       01 WS-EDIT-GRAND-REVERSAL PIC -(9)9.99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-       *> Prompt user for report title
-           DISPLAY "Enter report title:"
-           ACCEPT WS-REPORT-TITLE
+           PERFORM READ-PARAMETERS
+           PERFORM CHECK-RESTART
+
+       *> Re-sort the raw feed by customer then timestamp so every
+       *> customer's transactions are grouped together for the
+       *> control-break logic below, regardless of feed order
+           DISPLAY "Sorting transactions..."
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-CUSTOMER-ID
+               ON ASCENDING KEY SD-TIMESTAMP
+               USING RAW-INPUT-FILE
+               GIVING INPUT-FILE
+       *> The entire control-break/top-customer/balancing-trailer
+       *> correctness downstream depends on this sort actually having
+       *> happened - a failed sort (e.g. disk full on sortwork.tmp)
+       *> would otherwise leave transactions.srt empty or partial and
+       *> the job would silently report wrong or empty totals
+           IF SORT-RETURN NOT = 0
+               DISPLAY "ERROR: SORT failed, return code "
+                   SORT-RETURN " - aborting"
+               PERFORM ABORT-RUN
+           END-IF
+
            DISPLAY "Opening files..."
+           IF WS-RESUME-MODE = "Y"
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUTPUT-STATUS NOT = "00"
+       *> summary.txt is missing even though restart.ckp survived - an
+       *> EXTEND against a file that isn't there would otherwise fall
+       *> back to a truncating OPEN OUTPUT while still skipping every
+       *> pre-checkpoint record, silently losing them. Fall back to a
+       *> full cold start instead.
+                   DISPLAY "summary.txt not found, restarting cold"
+                   OPEN OUTPUT OUTPUT-FILE
+                   PERFORM RESET-TO-COLD-START
+               END-IF
+       *> Follow the same cold-vs-resume decision as OUTPUT-FILE just
+       *> above - if that fallback fired, WS-RESUME-MODE is back to
+       *> "N" and reject.txt has to be truncated too, or the prior
+       *> aborted run's rejects would get reprocessed and logged twice
+       *> alongside this run's
+               IF WS-RESUME-MODE = "Y"
+                   OPEN EXTEND REJECT-FILE
+                   IF WS-REJECT-STATUS NOT = "00"
+                       DISPLAY "reject.txt not found, starting a new "
+                           "reject log"
+                       OPEN OUTPUT REJECT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-RESUME-MODE NOT = "Y"
+               PERFORM WRITE-HEADER
+           END-IF
            OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTOMER-STATUS = "00"
+               MOVE "Y" TO WS-CUSTOMER-OPEN
+           ELSE
+               DISPLAY "customer.master not found, names omitted"
+           END-IF
 
        *> Read all records until EOF
            PERFORM UNTIL END-OF-FILE
@@ -66,16 +312,45 @@
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       IF TIMESTAMP(1:10) >= WS-FILTER-DATE
-                           DISPLAY "Reading: " IN-RECORD
-                           PERFORM PROCESS-RECORD
+                       ADD 1 TO WS-INPUT-COUNT
+                       IF WS-SKIPPING = "Y"
+                           IF TRX-ID = WS-RESUME-ID
+                               MOVE "N" TO WS-SKIPPING
+                           END-IF
+                       ELSE
+                           IF TIMESTAMP(1:10) >= WS-FILTER-START-DATE
+                              AND TIMESTAMP(1:10) <= WS-FILTER-END-DATE
+                               DISPLAY "Reading: " IN-RECORD
+                               PERFORM PROCESS-RECORD
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
 
-       *> Final customer summary
+       *> If the checkpointed TRX-ID was never seen in this pass - a
+       *> stale/orphaned restart.ckp, or the source data was corrected
+       *> or renumbered between the abend and the retry - WS-SKIPPING
+       *> never flips back to "N" and every record in the run was
+       *> silently skipped. Abort loudly instead of falling through to
+       *> normal completion, and leave restart.ckp untouched so the
+       *> unprocessed records aren't lost with no error signal.
+           IF WS-SKIPPING = "Y"
+               DISPLAY "ERROR: checkpoint TRX-ID " WS-RESUME-ID
+                   " not found in this run's input - aborting"
+               DISPLAY "restart.ckp left unchanged for investigation"
+               PERFORM ABORT-RUN
+           END-IF
+
+       *> Final customer summary - the last customer in the sorted
+       *> file never triggers another control break in PROCESS-RECORD,
+       *> so its candidacy for Top Customer has to be checked here too,
+       *> mirroring the check at the PROCESS-RECORD control break
            IF WS-CURRENT-ID NOT = "        "
                PERFORM WRITE-SUMMARY
+               IF WS-TRX-COUNT > WS-MAX-COUNT
+                   MOVE WS-TRX-COUNT TO WS-MAX-COUNT
+                   MOVE WS-CURRENT-ID TO WS-TOP-CUSTOMER
+               END-IF
            END-IF
 
        *> Display most active customer
@@ -91,13 +366,265 @@
            DISPLAY "Most Active Customer: " WS-TOP-CUSTOMER
            DISPLAY "Transactions: " WS-MAX-COUNT
 
+       *> Bank-wide grand total across every customer in the run
+           MOVE WS-GRAND-DEPOSIT TO WS-EDIT-GRAND-DEPOSIT
+           MOVE WS-GRAND-WITHDRAW TO WS-EDIT-GRAND-WITHDRAW
+           MOVE WS-GRAND-TRANSFER TO WS-EDIT-GRAND-TRANSFER
+           MOVE WS-GRAND-FEE TO WS-EDIT-GRAND-FEE
+           MOVE WS-GRAND-INTEREST TO WS-EDIT-GRAND-INTEREST
+           MOVE WS-GRAND-REVERSAL TO WS-EDIT-GRAND-REVERSAL
+           MOVE SPACES TO OUT-RECORD
+           STRING
+               "Bank Total | Deposits: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-DEPOSIT DELIMITED BY SIZE
+               " | Withdrawals: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-WITHDRAW DELIMITED BY SIZE
+               " | Transfers: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-TRANSFER DELIMITED BY SIZE
+               " | Fees: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-FEE DELIMITED BY SIZE
+               " | Interest: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-INTEREST DELIMITED BY SIZE
+               " | Reversals: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-REVERSAL DELIMITED BY SIZE
+               " | Count: " DELIMITED BY SIZE
+               WS-GRAND-COUNT DELIMITED BY SIZE
+               INTO OUT-RECORD
+           END-STRING
+           WRITE OUT-RECORD
+
+       *> Balancing trailer - catches a dropped or double-counted
+       *> record before the report goes out. Compares like with like:
+       *> Records Processed/Rejected (only records that actually
+       *> reached PROCESS-RECORD, unlike WS-INPUT-COUNT which also
+       *> counts records the 001 date filter or a 006 resume-skip
+       *> threw out) against Summary Lines, and the six-bucket Grand
+       *> Total against an independently accumulated Amount Total so a
+       *> dispatch bug in one bucket can't hide behind its own re-sum
+           COMPUTE WS-GRAND-TOTAL =
+               WS-GRAND-DEPOSIT + WS-GRAND-WITHDRAW + WS-GRAND-TRANSFER
+               + WS-GRAND-FEE + WS-GRAND-INTEREST + WS-GRAND-REVERSAL
+           MOVE WS-GRAND-TOTAL TO WS-EDIT-GRAND-TOTAL
+           MOVE WS-GRAND-AMOUNT-TOTAL TO WS-EDIT-GRAND-AMOUNT-TOTAL
+           IF WS-GRAND-TOTAL = WS-GRAND-AMOUNT-TOTAL
+               MOVE "OK" TO WS-BALANCE-FLAG
+           ELSE
+               MOVE "MISMATCH" TO WS-BALANCE-FLAG
+           END-IF
+           MOVE SPACES TO OUT-RECORD
+           STRING
+               "Control Total | Records Read: " DELIMITED BY SIZE
+               WS-INPUT-COUNT DELIMITED BY SIZE
+               " | Processed: " DELIMITED BY SIZE
+               WS-PROCESSED-COUNT DELIMITED BY SIZE
+               " | Rejected: " DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               " | Summary Lines: " DELIMITED BY SIZE
+               WS-OUTPUT-COUNT DELIMITED BY SIZE
+               " | Grand Total: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-TOTAL DELIMITED BY SIZE
+               " | Amount Total: " DELIMITED BY SIZE
+               WS-EDIT-GRAND-AMOUNT-TOTAL DELIMITED BY SIZE
+               " | Balance: " DELIMITED BY SIZE
+               WS-BALANCE-FLAG DELIMITED BY SPACE
+               INTO OUT-RECORD
+           END-STRING
+           WRITE OUT-RECORD
+
+       *> Job completed cleanly - clear the checkpoint so a future run
+       *> starts cold instead of offering to resume a finished job
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+
        *> Close files
            DISPLAY "Processing complete."
-           CLOSE INPUT-FILE OUTPUT-FILE
+           CLOSE INPUT-FILE OUTPUT-FILE REJECT-FILE
+           IF WS-CUSTOMER-OPEN = "Y"
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           STOP RUN.
+
+       ABORT-RUN.
+       *> Close up without touching restart.ckp and signal failure to
+       *> the scheduler via a non-zero return code, instead of the
+       *> normal end-of-job path that would clear the checkpoint as if
+       *> this run had actually processed something
+           CLOSE INPUT-FILE OUTPUT-FILE REJECT-FILE
+           IF WS-CUSTOMER-OPEN = "Y"
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           MOVE 16 TO RETURN-CODE
            STOP RUN.
 
+       WRITE-HEADER.
+       *> Title and run date heading, written once at the top of a
+       *> fresh summary.txt (skipped when resuming, to avoid a second
+       *> header landing mid-file)
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-RAW
+           STRING
+               WS-CURRENT-DATE-RAW(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-RAW(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-RAW(7:2) DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING
+           MOVE SPACES TO OUT-RECORD
+           STRING
+               "Report: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-REPORT-TITLE) DELIMITED BY SIZE
+               " | Run Date: " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO OUT-RECORD
+           END-STRING
+           WRITE OUT-RECORD.
+
+       CHECK-RESTART.
+       *> Resume from the last checkpoint instead of always starting
+       *> cold, if a prior run left one behind. The decision is driven
+       *> by WS-PARM-RESUME-FLAG (set from runparms.txt by
+       *> READ-PARAMETERS, which always runs first) rather than an
+       *> operator ACCEPT, since this is exactly the unattended
+       *> overnight-abend-recovery scenario 006 targets - no one is
+       *> watching the console to answer a prompt.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE INTO RESTART-RECORD
+                   AT END MOVE SPACES TO RESTART-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+               IF RESTART-RECORD NOT = SPACES
+                   DISPLAY "Checkpoint found, last TRX-ID: "
+                       RST-TRX-ID
+                   IF WS-PARM-RESUME-FLAG = "Y"
+                      OR WS-PARM-RESUME-FLAG = "y"
+                       DISPLAY "Resuming from checkpoint"
+                       MOVE RST-TRX-ID TO WS-RESUME-ID
+                       MOVE "Y" TO WS-RESUME-MODE
+                       MOVE "Y" TO WS-SKIPPING
+       *> Pick every running figure back up where the aborted run left
+       *> off, so the Top Customer/Bank Total/Control Total lines at
+       *> the end of a resumed run reflect the whole run, not just the
+       *> post-checkpoint tail
+                       MOVE RST-GRAND-DEPOSIT TO WS-GRAND-DEPOSIT
+                       MOVE RST-GRAND-WITHDRAW TO WS-GRAND-WITHDRAW
+                       MOVE RST-GRAND-TRANSFER TO WS-GRAND-TRANSFER
+                       MOVE RST-GRAND-FEE TO WS-GRAND-FEE
+                       MOVE RST-GRAND-INTEREST TO WS-GRAND-INTEREST
+                       MOVE RST-GRAND-REVERSAL TO WS-GRAND-REVERSAL
+                       MOVE RST-GRAND-AMOUNT-TOTAL
+                           TO WS-GRAND-AMOUNT-TOTAL
+                       MOVE RST-GRAND-COUNT TO WS-GRAND-COUNT
+                       MOVE RST-OUTPUT-COUNT TO WS-OUTPUT-COUNT
+                       MOVE RST-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+                       MOVE RST-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE RST-MAX-COUNT TO WS-MAX-COUNT
+                       MOVE RST-TOP-CUSTOMER TO WS-TOP-CUSTOMER
+                   ELSE
+                       DISPLAY "Resume flag not set, starting cold"
+                   END-IF
+               END-IF
+           END-IF.
+
+       RESET-TO-COLD-START.
+       *> Undo any checkpoint state CHECK-RESTART restored, for the
+       *> case where we only discover mid-OPEN that resuming isn't
+       *> actually possible (summary.txt itself is gone) - without
+       *> this the run would keep the restored grand totals/top
+       *> customer from the checkpoint while reprocessing every record
+       *> from scratch into an emptied summary.txt, double-counting
+       *> everything before the original abend
+           MOVE "N" TO WS-RESUME-MODE
+           MOVE "N" TO WS-SKIPPING
+           MOVE 0 TO WS-GRAND-DEPOSIT
+           MOVE 0 TO WS-GRAND-WITHDRAW
+           MOVE 0 TO WS-GRAND-TRANSFER
+           MOVE 0 TO WS-GRAND-FEE
+           MOVE 0 TO WS-GRAND-INTEREST
+           MOVE 0 TO WS-GRAND-REVERSAL
+           MOVE 0 TO WS-GRAND-AMOUNT-TOTAL
+           MOVE 0 TO WS-GRAND-COUNT
+           MOVE 0 TO WS-OUTPUT-COUNT
+           MOVE 0 TO WS-PROCESSED-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-MAX-COUNT
+           MOVE SPACES TO WS-TOP-CUSTOMER.
+
+       WRITE-CHECKPOINT.
+       *> Persist the last processed TRX-ID every WS-CKPT-INTERVAL
+       *> records, always at a safe customer boundary, along with every
+       *> running figure a resumed run needs to pick back up where this
+       *> run left off (see CHECK-RESTART)
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE WS-LAST-TRX-ID TO RST-TRX-ID
+               MOVE WS-GRAND-DEPOSIT TO RST-GRAND-DEPOSIT
+               MOVE WS-GRAND-WITHDRAW TO RST-GRAND-WITHDRAW
+               MOVE WS-GRAND-TRANSFER TO RST-GRAND-TRANSFER
+               MOVE WS-GRAND-FEE TO RST-GRAND-FEE
+               MOVE WS-GRAND-INTEREST TO RST-GRAND-INTEREST
+               MOVE WS-GRAND-REVERSAL TO RST-GRAND-REVERSAL
+               MOVE WS-GRAND-AMOUNT-TOTAL TO RST-GRAND-AMOUNT-TOTAL
+               MOVE WS-GRAND-COUNT TO RST-GRAND-COUNT
+               MOVE WS-OUTPUT-COUNT TO RST-OUTPUT-COUNT
+               MOVE WS-PROCESSED-COUNT TO RST-PROCESSED-COUNT
+               MOVE WS-REJECT-COUNT TO RST-REJECT-COUNT
+               MOVE WS-MAX-COUNT TO RST-MAX-COUNT
+               MOVE WS-TOP-CUSTOMER TO RST-TOP-CUSTOMER
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+               DISPLAY "Checkpoint written at TRX-ID: " WS-LAST-TRX-ID
+           END-IF.
+
+       READ-PARAMETERS.
+       *> Pull the start/end date range, report title, and checkpoint
+       *> resume flag (if present) from runparms.txt so month-end
+       *> reruns and overnight abend recovery don't require a
+       *> recompile or an operator at the console. Defaults in
+       *> WORKING-STORAGE stand if the file or a given line is absent.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               MOVE "N" TO WS-PARM-EOF
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END MOVE "Y" TO WS-PARM-EOF
+               END-READ
+               IF WS-PARM-EOF = "N"
+                   MOVE PARM-RECORD(1:10) TO WS-FILTER-START-DATE
+               END-IF
+
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END MOVE "Y" TO WS-PARM-EOF
+               END-READ
+               IF WS-PARM-EOF = "N"
+                   MOVE PARM-RECORD(1:10) TO WS-FILTER-END-DATE
+               END-IF
+
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END MOVE "Y" TO WS-PARM-EOF
+               END-READ
+               IF WS-PARM-EOF = "N"
+                   MOVE PARM-RECORD(1:50) TO WS-REPORT-TITLE
+               END-IF
+
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END MOVE "Y" TO WS-PARM-EOF
+               END-READ
+               IF WS-PARM-EOF = "N"
+                   MOVE PARM-RECORD(1:1) TO WS-PARM-RESUME-FLAG
+               END-IF
+
+               CLOSE PARM-FILE
+               DISPLAY "Filter date range: " WS-FILTER-START-DATE
+                   " to " WS-FILTER-END-DATE
+           ELSE
+               DISPLAY "runparms.txt not found, using default dates"
+           END-IF.
+
        PROCESS-RECORD.
+           ADD 1 TO WS-PROCESSED-COUNT
            DISPLAY "Transaction type: " TRX-TYPE
+           MOVE "Y" TO WS-TYPE-RECOGNIZED
 
        *> Normalize transaction type (case-insensitive match)
            IF TRX-TYPE(1:1) = "D"
@@ -108,50 +635,137 @@
                ELSE
                    IF TRX-TYPE(1:1) = "T"
                        MOVE "TRANSFER  " TO TRX-TYPE
+                   ELSE
+                       IF TRX-TYPE(1:1) = "F"
+                           MOVE "FEE       " TO TRX-TYPE
+                       ELSE
+                           IF TRX-TYPE(1:1) = "I"
+                               MOVE "INTEREST  " TO TRX-TYPE
+                           ELSE
+                               IF TRX-TYPE(1:1) = "R"
+                                   MOVE "REVERSAL  " TO TRX-TYPE
+                               ELSE
+                                   MOVE "N" TO WS-TYPE-RECOGNIZED
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            END-IF
 
+           IF WS-TYPE-RECOGNIZED = "N"
+               PERFORM WRITE-REJECT
+           ELSE
        *> If new customer ID is found, summarize the previous one
-           IF CUSTOMER-ID NOT = WS-CURRENT-ID AND
-              WS-CURRENT-ID NOT = "        "
-               PERFORM WRITE-SUMMARY
-               IF WS-TRX-COUNT > WS-MAX-COUNT
-                   MOVE WS-TRX-COUNT TO WS-MAX-COUNT
-                   MOVE WS-CURRENT-ID TO WS-TOP-CUSTOMER
+               IF CUSTOMER-ID NOT = WS-CURRENT-ID AND
+                  WS-CURRENT-ID NOT = "        "
+                   PERFORM WRITE-SUMMARY
+                   IF WS-TRX-COUNT > WS-MAX-COUNT
+                       MOVE WS-TRX-COUNT TO WS-MAX-COUNT
+                       MOVE WS-CURRENT-ID TO WS-TOP-CUSTOMER
+                   END-IF
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO WS-TOTAL-DEPOSIT
+                   MOVE 0 TO WS-TOTAL-WITHDRAW
+                   MOVE 0 TO WS-TOTAL-TRANSFER
+                   MOVE 0 TO WS-TOTAL-FEE
+                   MOVE 0 TO WS-TOTAL-INTEREST
+                   MOVE 0 TO WS-TOTAL-REVERSAL
+                   MOVE 0 TO WS-TRX-COUNT
                END-IF
-               MOVE 0 TO WS-TOTAL-DEPOSIT
-               MOVE 0 TO WS-TOTAL-WITHDRAW
-               MOVE 0 TO WS-TOTAL-TRANSFER
-               MOVE 0 TO WS-TRX-COUNT
-           END-IF
+
+       *> Independent running total, kept separately from the type
+       *> buckets below so a bug in that dispatch shows up as a
+       *> mismatch against WS-GRAND-TOTAL instead of going unnoticed
+               ADD AMOUNT TO WS-GRAND-AMOUNT-TOTAL
 
        *> Accumulate transaction amount by type
-           IF TRX-TYPE = "DEPOSIT   "
-               ADD AMOUNT TO WS-TOTAL-DEPOSIT
-           ELSE
-               IF TRX-TYPE = "WITHDRAWAL"
-                   ADD AMOUNT TO WS-TOTAL-WITHDRAW
+               IF TRX-TYPE = "DEPOSIT   "
+                   ADD AMOUNT TO WS-TOTAL-DEPOSIT
+                   ADD AMOUNT TO WS-GRAND-DEPOSIT
                ELSE
-                   IF TRX-TYPE = "TRANSFER  "
-                       ADD AMOUNT TO WS-TOTAL-TRANSFER
+                   IF TRX-TYPE = "WITHDRAWAL"
+                       ADD AMOUNT TO WS-TOTAL-WITHDRAW
+                       ADD AMOUNT TO WS-GRAND-WITHDRAW
+                   ELSE
+                       IF TRX-TYPE = "TRANSFER  "
+                           ADD AMOUNT TO WS-TOTAL-TRANSFER
+                           ADD AMOUNT TO WS-GRAND-TRANSFER
+                       ELSE
+                           IF TRX-TYPE = "FEE       "
+                               ADD AMOUNT TO WS-TOTAL-FEE
+                               ADD AMOUNT TO WS-GRAND-FEE
+                           ELSE
+                               IF TRX-TYPE = "INTEREST  "
+                                   ADD AMOUNT TO WS-TOTAL-INTEREST
+                                   ADD AMOUNT TO WS-GRAND-INTEREST
+                               ELSE
+                                   IF TRX-TYPE = "REVERSAL  "
+                                       ADD AMOUNT TO WS-TOTAL-REVERSAL
+                                       ADD AMOUNT TO WS-GRAND-REVERSAL
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
-           END-IF
 
-           ADD 1 TO WS-TRX-COUNT
-           MOVE CUSTOMER-ID TO WS-CURRENT-ID.
+               ADD 1 TO WS-TRX-COUNT
+               ADD 1 TO WS-GRAND-COUNT
+               ADD 1 TO WS-RECS-SINCE-CKPT
+               MOVE CUSTOMER-ID TO WS-CURRENT-ID
+               MOVE TRX-ID TO WS-LAST-TRX-ID
+           END-IF.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           STRING
+               IN-RECORD DELIMITED BY SIZE
+               " | REASON: UNRECOGNIZED TRX-TYPE" DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD
+           DISPLAY "Rejected record, customer: " CUSTOMER-ID.
 
        WRITE-SUMMARY.
+           ADD 1 TO WS-OUTPUT-COUNT
+           MOVE SPACES TO WS-CUSTOMER-NAME
+           IF WS-CUSTOMER-OPEN = "Y"
+               MOVE WS-CURRENT-ID TO CM-CUSTOMER-ID
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       MOVE "UNKNOWN CUSTOMER" TO WS-CUSTOMER-NAME
+                   NOT INVALID KEY
+                       MOVE CM-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+               END-READ
+           ELSE
+               MOVE "N/A" TO WS-CUSTOMER-NAME
+           END-IF
+           MOVE WS-TOTAL-DEPOSIT TO WS-EDIT-DEPOSIT
+           MOVE WS-TOTAL-WITHDRAW TO WS-EDIT-WITHDRAW
+           MOVE WS-TOTAL-TRANSFER TO WS-EDIT-TRANSFER
+           MOVE WS-TOTAL-FEE TO WS-EDIT-FEE
+           MOVE WS-TOTAL-INTEREST TO WS-EDIT-INTEREST
+           MOVE WS-TOTAL-REVERSAL TO WS-EDIT-REVERSAL
            MOVE SPACES TO OUT-RECORD
            STRING
                WS-CURRENT-ID DELIMITED BY SPACE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CUSTOMER-NAME) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
                " | Deposits: " DELIMITED BY SIZE
-               WS-TOTAL-DEPOSIT DELIMITED BY SPACE
+               WS-EDIT-DEPOSIT DELIMITED BY SIZE
                " | Withdrawals: " DELIMITED BY SIZE
-               WS-TOTAL-WITHDRAW DELIMITED BY SPACE
+               WS-EDIT-WITHDRAW DELIMITED BY SIZE
                " | Transfers: " DELIMITED BY SIZE
-               WS-TOTAL-TRANSFER DELIMITED BY SPACE
+               WS-EDIT-TRANSFER DELIMITED BY SIZE
+               " | Fees: " DELIMITED BY SIZE
+               WS-EDIT-FEE DELIMITED BY SIZE
+               " | Interest: " DELIMITED BY SIZE
+               WS-EDIT-INTEREST DELIMITED BY SIZE
+               " | Reversals: " DELIMITED BY SIZE
+               WS-EDIT-REVERSAL DELIMITED BY SIZE
                " | Count: " DELIMITED BY SIZE
                WS-TRX-COUNT DELIMITED BY SPACE
                INTO OUT-RECORD
